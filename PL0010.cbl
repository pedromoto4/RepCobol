@@ -27,6 +27,18 @@
                 FILE STATUS     IS RESERVADA
                 ACCESS          IS SEQUENTIAL.
 
+       SELECT CHECKPT
+                ASSIGN          TO CHECKPT-PATH
+                ORGANIZATION    IS LINE SEQUENTIAL
+                FILE STATUS     IS RESERVADA-CKP
+                ACCESS          IS SEQUENTIAL.
+
+       SELECT LOGAUD
+                ASSIGN          TO LOGAUD-PATH
+                ORGANIZATION    IS LINE SEQUENTIAL
+                FILE STATUS     IS RESERVADA-LOG
+                ACCESS          IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -38,7 +50,22 @@
            02 ARGBUS &LIKE ARGBUS
            02 FUNCIO &LIKE FUNCIO
 
+      * SEGUNDA DESCRICAO DE REGISTO PARA O MESMO FICHEIRO, USADA NOS
+      * FORMATOS CSV/PIPE: A LINHA DELIMITADA+ENTRE ASPAS PODE EXCEDER
+      * A LARGURA FIXA DE REG-TEXTVAR, POR ISSO E ESCRITA ATRAVES DESTA
+      * AREA, QUE DIMENSIONA O REGISTO DO FICHEIRO PARA O TAMANHO
+      * MAXIMO DE LINHA-SAIDA EM VEZ DE TRUNCAR.
+       01 REG-TEXTVAR-DELIM PIC X(256).
+
+       FD CHECKPT.
+
+       01 REG-CHECKPT.
+           02 CODTBL-CKP &LIKE CODTBL
+           02 ARGBUS-CKP &LIKE ARGBUS
 
+       FD LOGAUD.
+
+       01 REG-LOGAUD PIC X(120).
 
        WORKING-STORAGE SECTION.
        01 FF-EURO-G PIC X(6) VALUE "200482".
@@ -60,6 +87,63 @@
 
        77 TEXTVAR-PATH PIC X(256) VALUE SPACES.
        77 RESERVADA    PIC XX VALUE "00".
+       77 TEXTVAR-ABERTO PIC X VALUE "N".
+           88 TEXTVAR-ESTA-ABERTO VALUE "Y".
+
+      * CHECKPOINT/REINICIO DO CURSOR MSTTBL01
+       77 CHECKPT-PATH  PIC X(256) VALUE SPACES.
+       77 RESERVADA-CKP PIC XX VALUE "00".
+       77 CKPT-EXISTE   PIC X VALUE "N".
+           88 CKPT-OK             VALUE "Y".
+           88 CKPT-NAO-EXISTE     VALUE "N".
+
+      * FORMATO E MODO DE ABERTURA DO FICHEIRO TEXTVAR - VARIAM COM
+      * A OPERACAO RECEBIDA EM PARAM-WRITE (VER DECIDE-FORMATO)
+       77 FORMATO-SAIDA  PIC X VALUE "F".
+           88 FORMATO-FIXO        VALUE "F".
+           88 FORMATO-CSV         VALUE "C".
+           88 FORMATO-PIPE        VALUE "P".
+       77 MODO-ABERTURA  PIC X VALUE "T".
+           88 ABERTURA-TRUNCA     VALUE "T".
+           88 ABERTURA-EXTEND     VALUE "E".
+       77 DELIM-CHAR     PIC X VALUE ",".
+
+      * ACAO PRINCIPAL PEDIDA EM OPERACAO - EXPORTACAO (DEFEITO) OU
+      * MANUTENCAO (INSERT/UPDATE) DE MSTTBL
+       77 ACAO-PRINCIPAL PIC X VALUE "E".
+           88 ACAO-EXPORT         VALUE "E".
+           88 ACAO-MANUT          VALUE "M".
+       77 RESERVADA-MNT  PIC XX VALUE "00".
+
+      * AREAS DE TRABALHO PARA A LINHA DELIMITADA (CSV/PIPE)
+       77 LINHA-SAIDA    PIC X(256) VALUE SPACES.
+       77 CAMPO-ENT      PIC X(80)  VALUE SPACES.
+       77 CAMPO-SAI      PIC X(82)  VALUE SPACES.
+       77 EFETIVO-LEN    PIC 9(03) COMP VALUE ZERO.
+       77 SAIDA-LEN       PIC 9(03) COMP VALUE ZERO.
+       77 CONTA-ESP      PIC 9(03) COMP VALUE ZERO.
+       77 I-POS          PIC 9(03) COMP VALUE ZERO.
+       77 PRECISA-ASPAS  PIC X VALUE "N".
+           88 CAMPO-COM-ESPACO    VALUE "Y".
+       77 QUOTE-STR      PIC X VALUE '"'.
+       77 PONTEIRO-SAIDA PIC 9(03) COMP VALUE 1.
+
+      * TOTAL DE REGISTOS ESCRITOS NO TEXTVAR (PARA O LOG DE AUDITORIA)
+       77 TOTAL-REGISTOS PIC 9(09) COMP VALUE ZERO.
+
+      * LOG/AUDITORIA DE EXECUCOES DO PL0010 - AO CONTRARIO DE
+      * TEXTVAR-PATH/CHECKPT-PATH (QUE VARIAM COM O FICHEIRO PEDIDO),
+      * ESTE CAMINHO E FIXO DE PROPOSITO: E UM UNICO LOG PARTILHADO
+      * POR TODAS AS CORRIDAS, DE MODO A ACUMULAR NUM SO SITIO O
+      * HISTORICO DE TODAS AS EXPORTACOES E MANUTENCOES, QUALQUER QUE
+      * SEJA A CODTBL/FICHEIRO ENVOLVIDA, PARA SE DETETAR UMA CORRIDA
+      * FALHADA SEM TER DE PROCURAR EM VARIOS FICHEIROS DE LOG.
+       77 LOGAUD-PATH    PIC X(256) VALUE "C:\PL0010.LOG".
+       77 RESERVADA-LOG  PIC XX VALUE "00".
+       77 DATA-LOG       PIC 9(08) VALUE ZERO.
+       77 HORA-LOG       PIC 9(08) VALUE ZERO.
+       77 TOTAL-LOG-ED   PIC Z(08)9.
+       77 RETCODE-LOG-ED PIC Z(03)9.
 
 
       * VARIAVEIS AUXILIARES
@@ -73,16 +157,25 @@
            02 TEXTO        PIC X(160).
        01 NOVA-VAR         PIC X(10).
 
-       PROCEDURE DIVISION USING PARAM-WRITE.
+       PROCEDURE DIVISION USING PARAM-WRITE NOVA-VAR.
        INICIO.
       *-------
+           PERFORM DECIDE-FORMATO
            PERFORM INICIALIZACIONES
-           PERFORM TRATA-PESQ
+           IF ACAO-MANUT
+              PERFORM MANTEM-MSTTBL
+           ELSE
+              PERFORM TRATA-PESQ
+           END-IF
            .
 
        FIN-PROGRAMA.
       *-------------
-           CLOSE TEXTVAR
+           PERFORM GRAVA-LOG
+
+           IF TEXTVAR-ESTA-ABERTO
+              CLOSE TEXTVAR
+           END-IF
 
            &COMIT WORK
            EXIT PROGRAM.
@@ -91,20 +184,199 @@
        INICIALIZACIONES.
       *-----------------
            &LDAREA1
-           STRING  "C:\"
-                   "OUTPUTT1" ".TXT"
-                   INTO TEXTVAR-PATH
+           IF ACAO-MANUT
+              GO TO INICIALIZACIONES-EXIT
+           END-IF
+
+           MOVE SPACES           TO TEXTVAR-PATH
+           MOVE FICHEIRO OF PARAM-WRITE
+                                  TO TEXTVAR-PATH
+
+           MOVE SPACES           TO CHECKPT-PATH
+           STRING  FICHEIRO OF PARAM-WRITE DELIMITED BY SPACE
+                   ".CKP"        DELIMITED BY SIZE
+                   INTO CHECKPT-PATH
            END-STRING
-           OPEN OUTPUT  TEXTVAR
 
+           IF ABERTURA-EXTEND
+              OPEN EXTEND TEXTVAR
+           ELSE
+              OPEN OUTPUT TEXTVAR
+           END-IF
+
+           IF RESERVADA NOT = "00"
+              DISPLAY "PL0010 - ERRO NA OPEN DE TEXTVAR - FICHEIRO "
+                      TEXTVAR-PATH
+              DISPLAY "PL0010 - FILE STATUS = " RESERVADA
+              MOVE 16 TO RETURN-CODE
+              GO TO FIN-PROGRAMA
+           END-IF
+
+           MOVE "Y" TO TEXTVAR-ABERTO.
+
+       INICIALIZACIONES-EXIT.
+      *----------------------
+           EXIT.
+
+       DECIDE-FORMATO.
+      *----------------
+      *    A OPERACAO RECEBIDA DEFINE A ACAO PRINCIPAL E, QUANDO ESSA
+      *    ACAO E UMA EXPORTACAO, O FORMATO DO REGISTO DE SAIDA E O
+      *    MODO DE ABERTURA DO TEXTVAR:
+      *       EXPORT/ESPACOS - LARGURA FIXA,      TRUNCA
+      *       APPEND         - LARGURA FIXA,      ACRESCENTA
+      *       CSV            - DELIMITADO POR "," TRUNCA
+      *       PIPE           - DELIMITADO POR "|" TRUNCA
+      *       CSVAPP         - DELIMITADO POR "," ACRESCENTA
+      *       PIPAPP         - DELIMITADO POR "|" ACRESCENTA
+      *       INSERT/UPDATE  - MANUTENCAO DE MSTTBL (VER MANTEM-MSTTBL)
+           MOVE "E" TO ACAO-PRINCIPAL
+           MOVE "F" TO FORMATO-SAIDA
+           MOVE "T" TO MODO-ABERTURA
+           MOVE "," TO DELIM-CHAR
+           EVALUATE OPERACAO OF PARAM-WRITE
+              WHEN "APPEND"
+                 MOVE "E" TO MODO-ABERTURA
+              WHEN "CSV"
+                 MOVE "C" TO FORMATO-SAIDA
+              WHEN "PIPE"
+                 MOVE "P" TO FORMATO-SAIDA
+                 MOVE "|" TO DELIM-CHAR
+              WHEN "CSVAPP"
+                 MOVE "C" TO FORMATO-SAIDA
+                 MOVE "E" TO MODO-ABERTURA
+              WHEN "PIPAPP"
+                 MOVE "P" TO FORMATO-SAIDA
+                 MOVE "|" TO DELIM-CHAR
+                 MOVE "E" TO MODO-ABERTURA
+              WHEN "INSERT"
+                 MOVE "M" TO ACAO-PRINCIPAL
+              WHEN "UPDATE"
+                 MOVE "M" TO ACAO-PRINCIPAL
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+           .
+
+       GRAVA-LOG.
+      *-----------
+      *    ACRESCENTA UMA LINHA AO LOG DE AUDITORIA COM A DATA/HORA,
+      *    A OPERACAO E O FICHEIRO PEDIDOS, O TOTAL DE REGISTOS
+      *    ESCRITOS E O RETURN-CODE DA CORRIDA, PARA SE DETECTAR DE
+      *    IMEDIATO UMA CORRIDA FALHADA (RETURN-CODE <> 0) SEM A
+      *    CONFUNDIR COM UMA EXPORTACAO OU PESQUISA VAZIA MAS OK.
+           ACCEPT DATA-LOG FROM DATE YYYYMMDD
+           ACCEPT HORA-LOG FROM TIME
+           MOVE TOTAL-REGISTOS TO TOTAL-LOG-ED
+           MOVE RETURN-CODE    TO RETCODE-LOG-ED
+
+           OPEN EXTEND LOGAUD
+           IF RESERVADA-LOG NOT = "00"
+              OPEN OUTPUT LOGAUD
+           END-IF
+
+           IF RESERVADA-LOG = "00"
+              MOVE SPACES TO REG-LOGAUD
+              IF ACAO-MANUT
+                 STRING  DATA-LOG             DELIMITED BY SIZE
+                         " "                  DELIMITED BY SIZE
+                         HORA-LOG             DELIMITED BY SIZE
+                         " OPERACAO="         DELIMITED BY SIZE
+                         OPERACAO OF PARAM-WRITE DELIMITED BY SPACE
+                         " CODTBL="           DELIMITED BY SIZE
+                         FICHEIRO OF PARAM-WRITE DELIMITED BY SPACE
+                         " ARGBUS="           DELIMITED BY SIZE
+                         NOVA-VAR             DELIMITED BY SPACE
+                         " RC="               DELIMITED BY SIZE
+                         RETCODE-LOG-ED       DELIMITED BY SIZE
+                         INTO REG-LOGAUD
+                 END-STRING
+              ELSE
+                 STRING  DATA-LOG             DELIMITED BY SIZE
+                         " "                  DELIMITED BY SIZE
+                         HORA-LOG             DELIMITED BY SIZE
+                         " OPERACAO="         DELIMITED BY SIZE
+                         OPERACAO OF PARAM-WRITE DELIMITED BY SPACE
+                         " FICHEIRO="         DELIMITED BY SIZE
+                         FICHEIRO OF PARAM-WRITE DELIMITED BY SPACE
+                         " REGISTOS="         DELIMITED BY SIZE
+                         TOTAL-LOG-ED         DELIMITED BY SIZE
+                         " RC="               DELIMITED BY SIZE
+                         RETCODE-LOG-ED       DELIMITED BY SIZE
+                         INTO REG-LOGAUD
+                 END-STRING
+              END-IF
+              WRITE REG-LOGAUD
+              CLOSE LOGAUD
+           END-IF
+           .
+
+       MANTEM-MSTTBL.
+      *---------------
+      *    MANUTENCAO DE MSTTBL PEDIDA VIA OPERACAO = INSERT/UPDATE.
+      *    FICHEIRO IDENTIFICA O CODTBL E NOVA-VAR O ARGBUS DA LINHA A
+      *    MANTER; TEXTO TRAZ O VALOR (FUNCIO) A GRAVAR.
+           INITIALIZE REG-MSTTBL
+           MOVE FICHEIRO OF PARAM-WRITE TO CODTBL OF REG-MSTTBL
+           MOVE NOVA-VAR                TO ARGBUS OF REG-MSTTBL
+           MOVE TEXTO OF PARAM-WRITE    TO FUNCIO OF REG-MSTTBL
+
+           MOVE "00" TO RESERVADA-MNT
+           EVALUATE OPERACAO OF PARAM-WRITE
+              WHEN "INSERT"
+                 &INS MSTTBL,REG-MSTTBL,RESERVADA-MNT
+              WHEN "UPDATE"
+                 &UPD MSTTBL,REG-MSTTBL,CODTBL,ARGBUS,RESERVADA-MNT
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+
+           IF RESERVADA-MNT NOT = "00"
+              DISPLAY "PL0010 - ERRO NA MANUTENCAO DE MSTTBL"
+              DISPLAY "PL0010 - OPERACAO = " OPERACAO OF PARAM-WRITE
+              DISPLAY "PL0010 - FILE STATUS = " RESERVADA-MNT
+              MOVE 24 TO RETURN-CODE
+           ELSE
+              DISPLAY "PL0010 - MSTTBL ATUALIZADA - CODTBL = "
+                      CODTBL OF REG-MSTTBL " ARGBUS = "
+                      ARGBUS OF REG-MSTTBL
+           END-IF
            .
 
        TRATA-PESQ.
       *-----------
          INITIALIZE REG-MSTTBL
-         MOVE "USERID" TO CODTBL OF REG-MSTTBL
+         MOVE TEXTO OF PARAM-WRITE TO CODTBL OF REG-MSTTBL
+
+         PERFORM LE-CHECKPOINT
+
+         IF CKPT-OK
+            IF CODTBL-CKP OF REG-CHECKPT NOT = TEXTO OF PARAM-WRITE
+      *        CHECKPOINT E DE UMA CORRIDA ANTERIOR PARA OUTRO CODTBL -
+      *        NAO SERVE PARA RETOMAR ESTA CORRIDA; IGNORA-O E ARRANCA
+      *        DO INICIO (NL), COMO SE NAO HOUVESSE CHECKPOINT
+               MOVE "N" TO CKPT-EXISTE
+               PERFORM LIMPA-CHECKPOINT
+            END-IF
+         END-IF
 
-         &STR MSTTBL,MSTTBL01,NL,[1500],CODTBL,
+         IF CKPT-OK
+            MOVE CODTBL-CKP OF REG-CHECKPT TO CODTBL OF REG-MSTTBL
+            MOVE ARGBUS-CKP OF REG-CHECKPT TO ARGBUS OF REG-MSTTBL
+            &STR MSTTBL,MSTTBL01,GT,[1500],CODTBL,ARGBUS
+         ELSE
+            &STR MSTTBL,MSTTBL01,NL,[1500],CODTBL,
+         END-IF
+
+      *  SE NAO HA CHECKPOINT, ZERO REGISTOS SIGNIFICA QUE O CODTBL
+      *  PEDIDO NAO TEM LINHAS EM MSTTBL - SINALIZA VIA NADA. SE HAVIA
+      *  CHECKPOINT, ZERO REGISTOS SIGNIFICA APENAS QUE A CORRIDA
+      *  ANTERIOR JA TINHA EXPORTADO TUDO - NAO E UM ERRO, SEGUE PARA
+      *  LIMPAR O CHECKPOINT NORMALMENTE (O CICLO ABAIXO NAO EXECUTA).
+         IF IO-NUMREC = 0 AND CKPT-NAO-EXISTE
+            PERFORM NADA
+            GO TO FIN-PROGRAMA
+         END-IF
 
          PERFORM VARYING PTR-MSTTBL FROM 1 BY 1 UNTIL PTR-MSTTBL >
             IO-NUMREC
@@ -112,23 +384,191 @@
             PERFORM WRITE-TXT
                IF PTR-MSTTBL = 1500 THEN
                   MOVE ARR-REG-MSTTBL(PTR-MSTTBL) TO REG-MSTTBL
+                  PERFORM GRAVA-CHECKPOINT
                   &STR MSTTBL,MSTTBL01,GT,[1500],CODTBL,ARGBUS
                   INITIALIZE PTR-MSTTBL
          END-PERFORM
+
+         PERFORM LIMPA-CHECKPOINT
          .
 
+       LE-CHECKPOINT.
+      *---------------
+           MOVE "N" TO CKPT-EXISTE
+           OPEN INPUT CHECKPT
+           IF RESERVADA-CKP = "00"
+              READ CHECKPT
+                 AT END
+                    MOVE "N" TO CKPT-EXISTE
+                 NOT AT END
+                    MOVE "Y" TO CKPT-EXISTE
+              END-READ
+              CLOSE CHECKPT
+           END-IF
+           .
+
+       GRAVA-CHECKPOINT.
+      *-----------------
+           OPEN OUTPUT CHECKPT
+           IF RESERVADA-CKP NOT = "00"
+              DISPLAY "PL0010 - ERRO NA OPEN DE CHECKPT - FICHEIRO "
+                      CHECKPT-PATH
+              DISPLAY "PL0010 - FILE STATUS = " RESERVADA-CKP
+              MOVE 28 TO RETURN-CODE
+              GO TO FIN-PROGRAMA
+           END-IF
+
+           MOVE CODTBL OF REG-MSTTBL TO CODTBL-CKP OF REG-CHECKPT
+           MOVE ARGBUS OF REG-MSTTBL TO ARGBUS-CKP OF REG-CHECKPT
+           WRITE REG-CHECKPT
+           IF RESERVADA-CKP NOT = "00"
+              DISPLAY "PL0010 - ERRO NA WRITE DE CHECKPT - FICHEIRO "
+                      CHECKPT-PATH
+              DISPLAY "PL0010 - FILE STATUS = " RESERVADA-CKP
+              MOVE 28 TO RETURN-CODE
+              GO TO FIN-PROGRAMA
+           END-IF
+           CLOSE CHECKPT
+           .
+
+       LIMPA-CHECKPOINT.
+      *-----------------
+           OPEN OUTPUT CHECKPT
+           IF RESERVADA-CKP NOT = "00"
+              DISPLAY "PL0010 - ERRO NA OPEN DE CHECKPT - FICHEIRO "
+                      CHECKPT-PATH
+              DISPLAY "PL0010 - FILE STATUS = " RESERVADA-CKP
+              MOVE 28 TO RETURN-CODE
+              GO TO FIN-PROGRAMA
+           END-IF
+           CLOSE CHECKPT
+           .
+
        WRITE-TXT.
       *----------
-           MOVE CORR REG-MSTTBL TO REG-TEXTVAR
+           IF FORMATO-FIXO
+              MOVE CORR REG-MSTTBL TO REG-TEXTVAR
       *        MOVE X"0D"    TO BYTE-1
       *        MOVE BYTE-1   TO REG-TEXTVAR(4:1)
       *        MOVE X"0A"    TO BYTE-1
       *        MOVE BYTE-1   TO REG-TEXTVAR(6:1)
-           WRITE  REG-TEXTVAR
+              WRITE  REG-TEXTVAR
+           ELSE
+              PERFORM MONTA-LINHA-DELIM
+              MOVE LINHA-SAIDA TO REG-TEXTVAR-DELIM
+              WRITE  REG-TEXTVAR-DELIM
+           END-IF
+
+           IF RESERVADA NOT = "00"
+              DISPLAY "PL0010 - ERRO NA WRITE DE TEXTVAR - FICHEIRO "
+                      TEXTVAR-PATH
+              DISPLAY "PL0010 - FILE STATUS = " RESERVADA
+              MOVE 20 TO RETURN-CODE
+              GO TO FIN-PROGRAMA
+           END-IF
+
+           ADD 1 TO TOTAL-REGISTOS
+           .
+
+       MONTA-LINHA-DELIM.
+      *-------------------
+      *    CONSTROI UMA LINHA DELIMITADA (CSV/PIPE) A PARTIR DE
+      *    REG-MSTTBL, ENTRE ASPAS QUANDO O CAMPO TEM ESPACOS
+      *    EMBEBIDOS, PARA NAO OBRIGAR O CONSUMIDOR A CONHECER AS
+      *    LARGURAS DE COLUNA ORIGINAIS.
+           MOVE SPACES TO LINHA-SAIDA
+           MOVE 1      TO PONTEIRO-SAIDA
+
+           MOVE CODTBL OF REG-MSTTBL TO CAMPO-ENT
+           PERFORM QUOTA-CAMPO
+           IF SAIDA-LEN > 0
+              STRING  CAMPO-SAI(1:SAIDA-LEN)  DELIMITED BY SIZE
+                      INTO LINHA-SAIDA
+                      WITH POINTER PONTEIRO-SAIDA
+              END-STRING
+           END-IF
+
+           MOVE ARGBUS OF REG-MSTTBL TO CAMPO-ENT
+           PERFORM QUOTA-CAMPO
+           STRING  DELIM-CHAR        DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+                   WITH POINTER PONTEIRO-SAIDA
+           END-STRING
+           IF SAIDA-LEN > 0
+              STRING  CAMPO-SAI(1:SAIDA-LEN)  DELIMITED BY SIZE
+                      INTO LINHA-SAIDA
+                      WITH POINTER PONTEIRO-SAIDA
+              END-STRING
+           END-IF
+
+           MOVE FUNCIO OF REG-MSTTBL TO CAMPO-ENT
+           PERFORM QUOTA-CAMPO
+           STRING  DELIM-CHAR        DELIMITED BY SIZE
+                   INTO LINHA-SAIDA
+                   WITH POINTER PONTEIRO-SAIDA
+           END-STRING
+           IF SAIDA-LEN > 0
+              STRING  CAMPO-SAI(1:SAIDA-LEN)  DELIMITED BY SIZE
+                      INTO LINHA-SAIDA
+                      WITH POINTER PONTEIRO-SAIDA
+              END-STRING
+           END-IF
+           .
+
+       QUOTA-CAMPO.
+      *-------------
+      *    CALCULA O COMPRIMENTO UTIL DE CAMPO-ENT E ENVOLVE-O EM
+      *    ASPAS EM CAMPO-SAI SE CONTIVER ESPACOS EMBEBIDOS, O
+      *    PROPRIO CARATER DELIMITADOR (DELIM-CHAR) OU ASPAS - SEM
+      *    ISTO O DELIMITADOR DENTRO DO CAMPO CONFUNDIR-SE-IA COM OS
+      *    SEPARADORES REAIS DA LINHA.
+           MOVE LENGTH OF CAMPO-ENT TO EFETIVO-LEN
+           PERFORM VARYING I-POS FROM LENGTH OF CAMPO-ENT BY -1
+                   UNTIL I-POS < 1
+              IF CAMPO-ENT(I-POS:1) = SPACE
+                 SUBTRACT 1 FROM EFETIVO-LEN
+              ELSE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           MOVE "N" TO PRECISA-ASPAS
+           IF EFETIVO-LEN > 0
+              MOVE ZERO TO CONTA-ESP
+              INSPECT CAMPO-ENT(1:EFETIVO-LEN)
+                      TALLYING CONTA-ESP FOR ALL SPACE
+                      ALL DELIM-CHAR ALL QUOTE-STR
+              IF CONTA-ESP > 0
+                 MOVE "Y" TO PRECISA-ASPAS
+              END-IF
+           END-IF
+
+           MOVE SPACES TO CAMPO-SAI
+           IF EFETIVO-LEN = 0
+              MOVE ZERO TO SAIDA-LEN
+           ELSE
+              IF CAMPO-COM-ESPACO
+                 STRING  QUOTE-STR              DELIMITED BY SIZE
+                         CAMPO-ENT(1:EFETIVO-LEN) DELIMITED BY SIZE
+                         QUOTE-STR              DELIMITED BY SIZE
+                         INTO CAMPO-SAI
+                 END-STRING
+                 COMPUTE SAIDA-LEN = EFETIVO-LEN + 2
+              ELSE
+                 MOVE CAMPO-ENT(1:EFETIVO-LEN)
+                                  TO CAMPO-SAI(1:EFETIVO-LEN)
+                 MOVE EFETIVO-LEN TO SAIDA-LEN
+              END-IF
+           END-IF
            .
 
 
        NADA.
       *-----
-           DISPLAY "NADA"
+      *    NENHUM REGISTO MSTTBL ENCONTRADO PARA O CODTBL/TEXTO
+      *    PEDIDOS - SINALIZA A CORRIDA COMO VAZIA EM VEZ DE DEIXAR
+      *    PASSAR UM TEXTVAR DE ZERO BYTES SEM AVISO.
+           DISPLAY "PL0010 - NADA - SEM REGISTOS MSTTBL PARA CODTBL = "
+                   CODTBL OF REG-MSTTBL
+           MOVE 8 TO RETURN-CODE
            .
