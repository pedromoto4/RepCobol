@@ -0,0 +1,175 @@
+      *----------------------------------------------------------------
+      *| Realizado por..:                          Fecha:
+      *| Aplicacion.....:
+      *| Sistema........:
+      *| Area...........:
+      *| Descripcion....:  Manutencao online de MSTTBL (companheiro
+      *|                    do PL0010, que so exporta em batch)
+      *| Funcion........:
+      *|
+      *----------------------------------------------------------------
+      *| Mantenimientos efectuados
+      *| --FECHA-- --RESPONSABLE--  --------DESCRIPCION DE AJUSTE------
+      *| xx/xx/xx
+      *| xx/xx/xx
+      *----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PL0011.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Registo com nomes dos campos pretendidos no ecran - alterar
+       01 FROW-WK.
+           &CAMPOS MSTTBL
+
+       77 OPCAO-ECRA    PIC X VALUE SPACE.
+           88 OPCAO-PROXIMO       VALUE "N".
+           88 OPCAO-INSERIR       VALUE "I".
+           88 OPCAO-ALTERAR       VALUE "A".
+           88 OPCAO-SAIR          VALUE "S".
+
+       77 SAIDA-PEDIDA  PIC X VALUE "N".
+           88 FIM-ECRA            VALUE "Y".
+
+       77 RESERVADA-MNT PIC XX VALUE "00".
+       77 HA-REGISTO    PIC X VALUE "N".
+           88 REGISTO-PRESENTE    VALUE "Y".
+
+       SCREEN SECTION.
+       01 TELA-MSTTBL.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "PL0011 - MANUT. ONLINE DE MSTTBL".
+           02 LINE 03 COL 01 VALUE "CODTBL  :".
+           02 LINE 03 COL 12 PIC X(10) FROM CODTBL OF FROW-WK.
+           02 LINE 04 COL 01 VALUE "ARGBUS  :".
+           02 LINE 04 COL 12 PIC X(20) FROM ARGBUS OF FROW-WK.
+           02 LINE 05 COL 01 VALUE "FUNCIO  :".
+           02 LINE 05 COL 12 PIC X(40) FROM FUNCIO OF FROW-WK.
+           02 LINE 07 COL 01
+              VALUE "N-PROXIMO  I-INSERIR  A-ALTERAR  S-SAIR".
+           02 LINE 08 COL 01 VALUE "OPCAO   :".
+           02 LINE 08 COL 12 PIC X TO OPCAO-ECRA.
+
+       01 TELA-EDICAO.
+           02 LINE 10 COL 01
+              VALUE "NOVO CODTBL/ARGBUS/FUNCIO (ALTERAR OU INSERIR)".
+           02 LINE 11 COL 01 VALUE "CODTBL  :".
+           02 LINE 11 COL 12 PIC X(10) FROM CODTBL OF FROW-WK
+                                        TO CODTBL OF FROW-WK.
+           02 LINE 12 COL 01 VALUE "ARGBUS  :".
+           02 LINE 12 COL 12 PIC X(20) FROM ARGBUS OF FROW-WK
+                                        TO ARGBUS OF FROW-WK.
+           02 LINE 13 COL 01 VALUE "FUNCIO  :".
+           02 LINE 13 COL 12 PIC X(40) FROM FUNCIO OF FROW-WK
+                                        TO FUNCIO OF FROW-WK.
+
+       PROCEDURE DIVISION.
+       INICIO.
+      *-------
+           INITIALIZE REG-MSTTBL
+           INITIALIZE FROW-WK
+           PERFORM LE-PRIMEIRO
+           PERFORM PROCESSA-ECRA UNTIL FIM-ECRA
+           GO TO FIM-PROGRAMA
+           .
+
+       FIM-PROGRAMA.
+      *-------------
+           DISPLAY "PL0011 - FIM DA MANUTENCAO ONLINE DE MSTTBL"
+           STOP RUN.
+
+       LE-PRIMEIRO.
+      *-------------
+           MOVE "N" TO HA-REGISTO
+           &STR MSTTBL,MSTTBL01,NL,[1],CODTBL,ARGBUS
+           IF IO-NUMREC > 0
+              MOVE ARR-REG-MSTTBL(1) TO REG-MSTTBL
+              MOVE CORR REG-MSTTBL TO FROW-WK
+              MOVE "Y" TO HA-REGISTO
+           END-IF
+           .
+
+       PROCESSA-ECRA.
+      *----------------
+           MOVE SPACE TO OPCAO-ECRA
+           DISPLAY TELA-MSTTBL
+           ACCEPT TELA-MSTTBL
+
+           EVALUATE TRUE
+              WHEN OPCAO-PROXIMO
+                 PERFORM LE-PROXIMO
+              WHEN OPCAO-INSERIR
+                 INITIALIZE FROW-WK
+                 PERFORM PEDE-DADOS-ECRA
+                 PERFORM INSERE-MSTTBL
+              WHEN OPCAO-ALTERAR
+                 IF NOT REGISTO-PRESENTE
+                    DISPLAY "PL0011 - SEM REGISTO ATUAL PARA ALTERAR"
+                 ELSE
+                    PERFORM PEDE-DADOS-ECRA
+                    PERFORM ALTERA-MSTTBL
+                 END-IF
+              WHEN OPCAO-SAIR
+                 MOVE "Y" TO SAIDA-PEDIDA
+              WHEN OTHER
+                 DISPLAY "PL0011 - OPCAO INVALIDA"
+           END-EVALUATE
+           .
+
+       PEDE-DADOS-ECRA.
+      *-----------------
+           DISPLAY TELA-EDICAO
+           ACCEPT TELA-EDICAO
+           .
+
+       LE-PROXIMO.
+      *------------
+           IF NOT REGISTO-PRESENTE
+              DISPLAY "PL0011 - SEM REGISTO ATUAL PARA AVANCAR"
+           ELSE
+              &STR MSTTBL,MSTTBL01,GT,[1],CODTBL,ARGBUS
+              IF IO-NUMREC > 0
+                 MOVE ARR-REG-MSTTBL(1) TO REG-MSTTBL
+                 MOVE CORR REG-MSTTBL TO FROW-WK
+              ELSE
+                 DISPLAY "PL0011 - NAO HA MAIS REGISTOS MSTTBL"
+                 MOVE "N" TO HA-REGISTO
+              END-IF
+           END-IF
+           .
+
+       INSERE-MSTTBL.
+      *---------------
+           INITIALIZE REG-MSTTBL
+           MOVE CORR FROW-WK TO REG-MSTTBL
+
+           MOVE "00" TO RESERVADA-MNT
+           &INS MSTTBL,REG-MSTTBL,RESERVADA-MNT
+
+           IF RESERVADA-MNT NOT = "00"
+              DISPLAY "PL0011 - ERRO AO INSERIR EM MSTTBL"
+              DISPLAY "PL0011 - FILE STATUS = " RESERVADA-MNT
+           ELSE
+              DISPLAY "PL0011 - REGISTO INSERIDO"
+              &COMIT WORK
+              MOVE "Y" TO HA-REGISTO
+           END-IF
+           .
+
+       ALTERA-MSTTBL.
+      *---------------
+           MOVE CORR FROW-WK TO REG-MSTTBL
+
+           MOVE "00" TO RESERVADA-MNT
+           &UPD MSTTBL,REG-MSTTBL,CODTBL,ARGBUS,RESERVADA-MNT
+
+           IF RESERVADA-MNT NOT = "00"
+              DISPLAY "PL0011 - ERRO AO ALTERAR MSTTBL - FILE STATUS = "
+                      RESERVADA-MNT
+           ELSE
+              DISPLAY "PL0011 - REGISTO ALTERADO"
+              &COMIT WORK
+           END-IF
+           .
